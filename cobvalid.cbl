@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBVALID.
+      *
+      * Pre-flight validation step for the COBOLTEST1 batch job
+      * stream. Scans the transaction input file and sets a
+      * RETURN-CODE so JCL can skip the calculation step on a
+      * bad or unusable input file instead of running it anyway.
+      *   RETURN-CODE 0 = all records in range, safe to process
+      *   RETURN-CODE 4 = some records out of range (rejected,
+      *                   but enough good records to continue)
+      *   RETURN-CODE 8 = input file missing or no valid records
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS    PIC X(2) VALUE "00".
+       01 WS-TRANS-EOF-SW    PIC X(1) VALUE "N".
+           88 WS-TRANS-EOF           VALUE "Y".
+       COPY FACTLIM.
+       01 WS-RECORD-COUNT    PIC 9(6) VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY "COBVALID - transaction input pre-flight check"
+           DISPLAY "==============================================="
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               PERFORM READ-TRANS-RECORD
+               PERFORM UNTIL WS-TRANS-EOF
+                   ADD 1 TO WS-RECORD-COUNT
+                   IF TRANS-INPUT-VALUE > WS-MAX-FACT-INPUT
+                       ADD 1 TO WS-REJECT-COUNT
+                       DISPLAY "  REJECT record " WS-RECORD-COUNT
+                           ": " TRANS-INPUT-VALUE " exceeds maximum"
+                   END-IF
+                   PERFORM READ-TRANS-RECORD
+               END-PERFORM
+               CLOSE TRANS-FILE
+               PERFORM SET-VALIDATION-RETURN-CODE
+           ELSE
+               DISPLAY "  *** TRANSIN input file not found ***"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "  Records read:    " WS-RECORD-COUNT
+           DISPLAY "  Records rejected:" WS-REJECT-COUNT
+           DISPLAY "  Return code:     " RETURN-CODE
+           STOP RUN.
+
+       READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+           END-READ.
+
+       SET-VALIDATION-RETURN-CODE.
+           IF WS-RECORD-COUNT = 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT = WS-RECORD-COUNT
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-REJECT-COUNT > 0
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
