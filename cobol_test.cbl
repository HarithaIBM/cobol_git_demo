@@ -5,63 +5,501 @@
       * Contains multiple paragraphs to demonstrate call tracing
       *
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT FACT-CACHE-FILE ASSIGN TO FACTCACH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FC-KEY
+               FILE STATUS IS WS-FACTCACHE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO PARMFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT TOTALS-FILE ASSIGN TO TOTALS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EXP-RUN-DATE
+               FILE STATUS IS WS-TOTALS-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO EXCEPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT HIST-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-RECORD              PIC X(80).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-COUNTER         PIC 9(4).
+           05  CKPT-RELEGACY-TOTAL  PIC 9(8).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD             PIC X(83).
+
+       FD  FACT-CACHE-FILE.
+       01  FACT-CACHE-RECORD.
+           05  FC-KEY               PIC 9(4).
+           05  FC-FACTORIAL         PIC 9(8).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-LOOP-COUNT      PIC 9(4).
+           05  PARM-DEFAULT-INPUT   PIC 9(4).
+           05  PARM-CKPT-INTERVAL   PIC 9(4).
+
+       FD  TOTALS-FILE.
+       01  TOTALS-RECORD.
+           05  EXP-RUN-DATE         PIC 9(6).
+           05  EXP-COUNTER          PIC 9(4).
+           05  EXP-REL-TOTAL        PIC 9(8).
+
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-RECORD            PIC X(115).
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY HISTREC.
+
        WORKING-STORAGE SECTION.
        01 WS-COUNTER        PIC 9(4) VALUE 0.
        01 WS-RElegacy_moduleLT         PIC 9(8) VALUE 0.
        01 WS-FACTORIAL      PIC 9(8) VALUE 1.
        01 WS-INPUT          PIC 9(4) VALUE 5.
        01 WS-I              PIC 9(4) VALUE 0.
-       
+       01 WS-TRANS-STATUS   PIC X(2) VALUE "00".
+       01 WS-TRANS-EOF-SW   PIC X(1) VALUE "N".
+           88 WS-TRANS-EOF          VALUE "Y".
+       01 WS-RPT-STATUS     PIC X(2) VALUE "00".
+       COPY FACTLIM.
+       01 WS-INPUT-VALID-SW PIC X(1) VALUE "Y".
+           88 WS-INPUT-VALID        VALUE "Y".
+           88 WS-INPUT-INVALID      VALUE "N".
+       01 WS-CKPT-STATUS    PIC X(2) VALUE "00".
+       01 WS-CKPT-INTERVAL  PIC 9(4) VALUE 50.
+       01 WS-CKPT-FOUND-SW  PIC X(1) VALUE "N".
+           88 WS-CKPT-FOUND         VALUE "Y".
+       01 WS-AUDIT-STATUS   PIC X(2) VALUE "00".
+       01 WS-RUN-TIME.
+           05 WS-RUN-HH     PIC 9(2).
+           05 WS-RUN-MIN    PIC 9(2).
+           05 WS-RUN-SEC    PIC 9(2).
+           05 WS-RUN-HSEC   PIC 9(2).
+       01 WS-FACTCACHE-STATUS  PIC X(2) VALUE "00".
+       01 WS-CACHE-FOUND-SW    PIC X(1) VALUE "N".
+           88 WS-CACHE-FOUND           VALUE "Y".
+           88 WS-CACHE-NOTFOUND        VALUE "N".
+       01 WS-PARM-STATUS       PIC X(2) VALUE "00".
+       01 WS-LOOP-COUNT        PIC 9(4) VALUE 3.
+       01 WS-REMAINING-ITERS   PIC S9(4) VALUE 0.
+       01 WS-DEFAULT-INPUT     PIC 9(4) VALUE 5.
+       01 WS-TOTALS-STATUS     PIC X(2) VALUE "00".
+       01 WS-EXCEPT-STATUS     PIC X(2) VALUE "00".
+       01 WS-RUN-DATE-KEY      PIC 9(6) VALUE 0.
+       01 WS-HIST-STATUS       PIC X(2) VALUE "00".
+       01 WS-REJECT-COUNT      PIC 9(6) VALUE 0.
+       01 WS-MISMATCH-SW       PIC X(1) VALUE "N".
+           88 WS-TOTALS-MISMATCH       VALUE "Y".
+
+       01 EXCEPT-DETAIL-LINE.
+           05 FILLER            PIC X(27)
+               VALUE "CONTROL TOTAL MISMATCH FOR ".
+           05 EXC-RUN-DATE      PIC 9(6).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE "EXP-COUNTER=".
+           05 EXC-EXP-COUNTER   PIC ZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE "ACT-COUNTER=".
+           05 EXC-ACT-COUNTER   PIC ZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "EXP-TOTAL=".
+           05 EXC-EXP-TOTAL     PIC ZZZZZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(12) VALUE "ACT-TOTAL=".
+           05 EXC-ACT-TOTAL     PIC ZZZZZZZ9.
+
+       01 AUDIT-DETAIL-LINE.
+           05 AUD-TIMESTAMP.
+               10 AUD-YY        PIC 9(2).
+               10 AUD-MM        PIC 9(2).
+               10 AUD-DD        PIC 9(2).
+               10 FILLER        PIC X(1) VALUE "-".
+               10 AUD-HH        PIC 9(2).
+               10 AUD-MIN       PIC 9(2).
+               10 AUD-SEC       PIC 9(2).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(7)  VALUE "INPUT=".
+           05 AUD-INPUT         PIC ZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE "FACTORIAL=".
+           05 AUD-FACTORIAL     PIC ZZZZZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE "COUNTER=".
+           05 AUD-COUNTER       PIC ZZZ9.
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE "REL-TOTAL=".
+           05 AUD-REL-TOTAL     PIC ZZZZZZZ9.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YY     PIC 9(2).
+           05 WS-RUN-MM     PIC 9(2).
+           05 WS-RUN-DD     PIC 9(2).
+
+       01 RPT-HEADER-1.
+           05 FILLER             PIC X(16) VALUE "RUN DATE: 20".
+           05 RPT-HDR-YY         PIC 9(2).
+           05 FILLER             PIC X(1)  VALUE "-".
+           05 RPT-HDR-MM         PIC 9(2).
+           05 FILLER             PIC X(1)  VALUE "-".
+           05 RPT-HDR-DD         PIC 9(2).
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE "PROGRAM-ID: ".
+           05 RPT-HDR-PGM        PIC X(10) VALUE "COBOLTEST1".
+
+       01 RPT-HEADER-2.
+           05 FILLER             PIC X(10) VALUE "INPUT".
+           05 FILLER             PIC X(10) VALUE "FACTORIAL".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-DET-INPUT      PIC ZZZ9.
+           05 FILLER             PIC X(6)  VALUE SPACES.
+           05 RPT-DET-FACTORIAL  PIC ZZZZZZZ9.
+
+       01 RPT-SUMMARY-LINE.
+           05 FILLER             PIC X(18) VALUE "TOTAL ITERATIONS: ".
+           05 RPT-SUM-COUNTER    PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE "FINAL RESULT: ".
+           05 RPT-SUM-RESULT     PIC ZZZZZZZ9.
+
        PROCEDURE DIVISION.
-       
+
        MAIN-PARAGRAPH.
            DISPLAY "COBOL Test Program for ztrace"
            DISPLAY "=============================="
            DISPLAY " "
-           
+
+           OPEN OUTPUT RPT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM OPEN-FACTORIAL-CACHE
+
            PERFORM INIT-ROUTINE
-           PERFORM CALCULATE-FACTORIAL
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = "00"
+               PERFORM READ-TRANS-RECORD
+               PERFORM UNTIL WS-TRANS-EOF
+                   MOVE TRANS-INPUT-VALUE TO WS-INPUT
+                   PERFORM CALCULATE-FACTORIAL
+                   PERFORM READ-TRANS-RECORD
+               END-PERFORM
+               CLOSE TRANS-FILE
+           ELSE
+               DISPLAY "No transaction file found - using default input"
+               PERFORM CALCULATE-FACTORIAL
+           END-IF
+
            PERFORM LOOP-TEST
            PERFORM FINAL-ROUTINE
-           
+           PERFORM APPEND-AUDIT-RECORD
+           PERFORM APPEND-HISTORY-RECORD
+
+           CLOSE FACT-CACHE-FILE
+           CLOSE RPT-FILE
+
+           PERFORM SET-PROGRAM-RETURN-CODE
+
            DISPLAY " "
            DISPLAY "All tests completed successfully!"
+           DISPLAY "  Return code: " RETURN-CODE
            STOP RUN.
-       
+
+       READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+           END-READ.
+
+       OPEN-FACTORIAL-CACHE.
+           OPEN I-O FACT-CACHE-FILE
+           IF WS-FACTCACHE-STATUS = "35"
+               OPEN OUTPUT FACT-CACHE-FILE
+               CLOSE FACT-CACHE-FILE
+               OPEN I-O FACT-CACHE-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE WS-RUN-YY TO RPT-HDR-YY
+           MOVE WS-RUN-MM TO RPT-HDR-MM
+           MOVE WS-RUN-DD TO RPT-HDR-DD
+           MOVE RPT-HEADER-1 TO RPT-RECORD
+           WRITE RPT-RECORD
+           MOVE RPT-HEADER-2 TO RPT-RECORD
+           WRITE RPT-RECORD.
+
        INIT-ROUTINE.
            DISPLAY "Initializing..."
            MOVE 1 TO WS-COUNTER
            MOVE 0 TO WS-RElegacy_moduleLT
+           PERFORM READ-PARAMETER-FILE
+           MOVE WS-DEFAULT-INPUT TO WS-INPUT
+           PERFORM READ-CHECKPOINT
+           IF WS-CKPT-FOUND
+               MOVE CKPT-COUNTER TO WS-COUNTER
+               MOVE CKPT-RELEGACY-TOTAL TO WS-RElegacy_moduleLT
+               DISPLAY "  Resumed from checkpoint: " WS-COUNTER
+           END-IF
            DISPLAY "  Counter set to: " WS-COUNTER.
-       
+
+       READ-PARAMETER-FILE.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LOOP-COUNT TO WS-LOOP-COUNT
+                       MOVE PARM-DEFAULT-INPUT TO WS-DEFAULT-INPUT
+                       IF PARM-CKPT-INTERVAL IS NUMERIC
+                           AND PARM-CKPT-INTERVAL > 0
+                           MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+                       END-IF
+                       DISPLAY "  Parameters loaded - loop count: "
+                           WS-LOOP-COUNT " default input: "
+                           WS-DEFAULT-INPUT " checkpoint interval: "
+                           WS-CKPT-INTERVAL
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-CKPT-FOUND TO TRUE
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           MOVE WS-COUNTER TO CKPT-COUNTER
+           MOVE WS-RElegacy_moduleLT TO CKPT-RELEGACY-TOTAL
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+
+       APPEND-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-YY TO AUD-YY
+           MOVE WS-RUN-MM TO AUD-MM
+           MOVE WS-RUN-DD TO AUD-DD
+           MOVE WS-RUN-HH TO AUD-HH
+           MOVE WS-RUN-MIN TO AUD-MIN
+           MOVE WS-RUN-SEC TO AUD-SEC
+           MOVE WS-INPUT TO AUD-INPUT
+           MOVE WS-FACTORIAL TO AUD-FACTORIAL
+           MOVE WS-COUNTER TO AUD-COUNTER
+           MOVE WS-RElegacy_moduleLT TO AUD-REL-TOTAL
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       APPEND-HISTORY-RECORD.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE
+           MOVE WS-FACTORIAL TO HIST-FACTORIAL
+           MOVE WS-COUNTER TO HIST-COUNTER
+           MOVE WS-RElegacy_moduleLT TO HIST-REL-TOTAL
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT HIST-FILE
+           END-IF
+           WRITE HIST-RECORD
+           CLOSE HIST-FILE.
+
        CALCULATE-FACTORIAL.
            DISPLAY " "
            DISPLAY "Calculating factorial of " WS-INPUT
-           MOVE 1 TO WS-FACTORIAL
-           PERFORM VARYING WS-I FROM 1 BY 1 
-               UNTIL WS-I > WS-INPUT
-               MULTIPLY WS-I BY WS-FACTORIAL
-           END-PERFORM
-           DISPLAY "  Result: " WS-FACTORIAL.
+           PERFORM VALIDATE-FACTORIAL-INPUT
+           IF WS-INPUT-INVALID
+               PERFORM REJECT-FACTORIAL-INPUT
+           ELSE
+               PERFORM LOOKUP-FACTORIAL-CACHE
+               IF WS-CACHE-FOUND
+                   MOVE FC-FACTORIAL TO WS-FACTORIAL
+                   DISPLAY "  Result (from cache): " WS-FACTORIAL
+               ELSE
+                   MOVE 1 TO WS-FACTORIAL
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I > WS-INPUT
+                       MULTIPLY WS-I BY WS-FACTORIAL
+                   END-PERFORM
+                   DISPLAY "  Result: " WS-FACTORIAL
+                   PERFORM STORE-FACTORIAL-CACHE
+               END-IF
+               MOVE WS-INPUT TO RPT-DET-INPUT
+               MOVE WS-FACTORIAL TO RPT-DET-FACTORIAL
+               MOVE RPT-DETAIL-LINE TO RPT-RECORD
+               WRITE RPT-RECORD
+           END-IF.
+
+       LOOKUP-FACTORIAL-CACHE.
+           SET WS-CACHE-NOTFOUND TO TRUE
+           MOVE WS-INPUT TO FC-KEY
+           READ FACT-CACHE-FILE
+               INVALID KEY
+                   SET WS-CACHE-NOTFOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-CACHE-FOUND TO TRUE
+           END-READ.
+
+       STORE-FACTORIAL-CACHE.
+           MOVE WS-INPUT TO FC-KEY
+           MOVE WS-FACTORIAL TO FC-FACTORIAL
+           WRITE FACT-CACHE-RECORD
+               INVALID KEY
+                   DISPLAY "  *** Cache write failed: " WS-INPUT
+           END-WRITE.
+
+       VALIDATE-FACTORIAL-INPUT.
+           IF WS-INPUT > WS-MAX-FACT-INPUT
+               SET WS-INPUT-INVALID TO TRUE
+           ELSE
+               SET WS-INPUT-VALID TO TRUE
+           END-IF.
+
+       REJECT-FACTORIAL-INPUT.
+           DISPLAY "  *** REJECTED: " WS-INPUT
+               " exceeds maximum supported value of " WS-MAX-FACT-INPUT
+               " (would overflow WS-FACTORIAL) ***"
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-INPUT TO RPT-DET-INPUT
+           MOVE ZEROES TO RPT-DET-FACTORIAL
+           MOVE RPT-DETAIL-LINE TO RPT-RECORD
+           WRITE RPT-RECORD.
        
        LOOP-TEST.
            DISPLAY " "
-           DISPLAY "Loop test with 3 iterations:"
-           PERFORM INNER-LOOP 3 TIMES.
+           DISPLAY "Loop test with " WS-LOOP-COUNT " iterations:"
+           COMPUTE WS-REMAINING-ITERS = WS-LOOP-COUNT - (WS-COUNTER - 1)
+           IF WS-REMAINING-ITERS > 0
+               DISPLAY "  " WS-REMAINING-ITERS
+                   " iteration(s) remaining after checkpoint resume"
+               PERFORM INNER-LOOP WS-REMAINING-ITERS TIMES
+           ELSE
+               DISPLAY "  Checkpoint shows all iterations already"
+                   " completed - nothing to resume"
+           END-IF.
        
        INNER-LOOP.
            ADD 1 TO WS-COUNTER
            DISPLAY "  Iteration " WS-COUNTER
-           PERFORM NESTED-CALL.
-       
+           PERFORM NESTED-CALL
+           IF FUNCTION MOD(WS-COUNTER, WS-CKPT-INTERVAL) = 0
+               PERFORM SAVE-CHECKPOINT
+           END-IF.
+
        NESTED-CALL.
            ADD 10 TO WS-RElegacy_moduleLT
            DISPLAY "    Nested call - Result now: " WS-RElegacy_moduleLT.
-       
+
        FINAL-ROUTINE.
            DISPLAY " "
            DISPLAY "Final cleanup..."
            DISPLAY "  Total iterations: " WS-COUNTER
-           DISPLAY "  Final result: " WS-RElegacy_moduleLT.
+           DISPLAY "  Final result: " WS-RElegacy_moduleLT
+           MOVE WS-COUNTER TO RPT-SUM-COUNTER
+           MOVE WS-RElegacy_moduleLT TO RPT-SUM-RESULT
+           MOVE RPT-SUMMARY-LINE TO RPT-RECORD
+           WRITE RPT-RECORD
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM RECONCILE-CONTROL-TOTALS.
+
+       RECONCILE-CONTROL-TOTALS.
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-KEY
+           OPEN INPUT TOTALS-FILE
+           IF WS-TOTALS-STATUS = "00"
+               MOVE WS-RUN-DATE-KEY TO EXP-RUN-DATE
+               READ TOTALS-FILE
+                   INVALID KEY
+                       DISPLAY "  No expected total for run date "
+                           WS-RUN-DATE-KEY " - skipping reconciliation"
+                   NOT INVALID KEY
+                       IF EXP-COUNTER = WS-COUNTER
+                           AND EXP-REL-TOTAL = WS-RElegacy_moduleLT
+                           DISPLAY "  Control totals reconciled OK"
+                       ELSE
+                           DISPLAY "  *** CONTROL TOTAL MISMATCH ***"
+                           SET WS-TOTALS-MISMATCH TO TRUE
+                           PERFORM WRITE-CONTROL-EXCEPTION
+                       END-IF
+               END-READ
+               CLOSE TOTALS-FILE
+           ELSE
+               DISPLAY "  No expected-totals file - skipping"
+                   " reconciliation"
+           END-IF.
+
+       SET-PROGRAM-RETURN-CODE.
+           IF WS-REJECT-COUNT > 0 OR WS-TOTALS-MISMATCH
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       WRITE-CONTROL-EXCEPTION.
+           MOVE WS-RUN-DATE-KEY TO EXC-RUN-DATE
+           MOVE EXP-COUNTER TO EXC-EXP-COUNTER
+           MOVE WS-COUNTER TO EXC-ACT-COUNTER
+           MOVE EXP-REL-TOTAL TO EXC-EXP-TOTAL
+           MOVE WS-RElegacy_moduleLT TO EXC-ACT-TOTAL
+           OPEN EXTEND EXCEPT-FILE
+           IF WS-EXCEPT-STATUS = "35"
+               OPEN OUTPUT EXCEPT-FILE
+           END-IF
+           MOVE EXCEPT-DETAIL-LINE TO EXCEPT-RECORD
+           WRITE EXCEPT-RECORD
+           CLOSE EXCEPT-FILE.
