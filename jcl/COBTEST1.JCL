@@ -0,0 +1,78 @@
+//COBTEST1 JOB (ACCTNO),'COBOLTEST1 BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------
+//* COBTEST1 - factorial/loop-test batch job stream
+//*
+//* STEP010 VALIDATE  - pre-flight check of the transaction
+//*                     input file (COBVALID). Sets a condition
+//*                     code so a bad input file does not waste
+//*                     time running the calculation step.
+//* STEP015 DEFCACHE  - one-time IDCAMS DEFINE of the FACTCACH
+//*                     VSAM KSDS lookup table. Tolerates RC 12
+//*                     (cluster already defined) on every run
+//*                     after the first.
+//* STEP020 PROCESS   - CALCULATE-FACTORIAL / LOOP-TEST batch
+//*                     processing (COBOLTEST1). Skipped if
+//*                     STEP010 ended with a severe (RC 8) code.
+//* STEP030 REPORT    - copies the run's print report to SYSOUT
+//*                     for operators. Skipped if STEP020 did
+//*                     not complete cleanly, or was itself
+//*                     skipped because STEP010 failed.
+//* STEP040 CLEANUP   - runs regardless of prior return codes.
+//*-----------------------------------------------------------
+//STEP010  EXEC PGM=COBVALID
+//STEPLIB  DD DSN=COBOLTEST.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=COBOLTEST.BATCH.TRANSIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=IDCAMS,COND=(8,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(COBOLTEST.BATCH.FACTCACH)   -
+         INDEXED                                   -
+         KEYS(4 0)                                 -
+         RECORDSIZE(12 12)                         -
+         CYLINDERS(1 1)                             -
+         SHR(2 3))                                  -
+    DATA  (NAME(COBOLTEST.BATCH.FACTCACH.DATA))     -
+    INDEX (NAME(COBOLTEST.BATCH.FACTCACH.INDEX))
+  IF LASTCC = 12 THEN -
+    SET MAXCC = 0
+/*
+//*
+//STEP020  EXEC PGM=COBOLTEST1,COND=(8,EQ,STEP010)
+//STEPLIB  DD DSN=COBOLTEST.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=COBOLTEST.BATCH.TRANSIN,DISP=SHR
+//RPTOUT   DD DSN=COBOLTEST.BATCH.RPTOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//CKPTFILE DD DSN=COBOLTEST.BATCH.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12)
+//AUDITLOG DD DSN=COBOLTEST.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=83)
+//FACTCACH DD DSN=COBOLTEST.BATCH.FACTCACH,DISP=SHR
+//PARMFILE DD DSN=COBOLTEST.BATCH.PARMFILE,DISP=SHR
+//TOTALS   DD DSN=COBOLTEST.BATCH.TOTALS,DISP=SHR
+//EXCEPT   DD DSN=COBOLTEST.BATCH.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=115)
+//HISTFILE DD DSN=COBOLTEST.BATCH.HISTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=26)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,LT,STEP020),(8,EQ,STEP010))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=COBOLTEST.BATCH.RPTOUT,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEFBR14,COND=EVEN
+//SYSPRINT DD SYSOUT=*
