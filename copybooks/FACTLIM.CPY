@@ -0,0 +1,9 @@
+      *****************************************************
+      * FACTLIM.CPY
+      * Shared maximum factorial input supported without
+      * overflowing a PIC 9(8) WS-FACTORIAL/FC-FACTORIAL
+      * result. 12! = 479,001,600 (9 digits) already
+      * overflows, so the highest safe input is 11
+      * (11! = 39,916,800).
+      *****************************************************
+       01  WS-MAX-FACT-INPUT PIC 9(4) VALUE 11.
