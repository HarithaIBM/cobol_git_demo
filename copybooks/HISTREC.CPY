@@ -0,0 +1,11 @@
+      *****************************************************
+      * HISTREC.CPY
+      * Cross-run historical statistics record - one record
+      * appended per COBOLTEST1 run, read back by COBSUMRY
+      * to build a period-to-date trend report.
+      *****************************************************
+       01  HIST-RECORD.
+           05  HIST-RUN-DATE       PIC 9(6).
+           05  HIST-FACTORIAL      PIC 9(8).
+           05  HIST-COUNTER        PIC 9(4).
+           05  HIST-REL-TOTAL      PIC 9(8).
