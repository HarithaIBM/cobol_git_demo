@@ -0,0 +1,7 @@
+      *****************************************************
+      * TRANREC.CPY
+      * Transaction input record layout - one numeric
+      * factorial-request value per record.
+      *****************************************************
+       01  TRANS-RECORD.
+           05  TRANS-INPUT-VALUE   PIC 9(4).
