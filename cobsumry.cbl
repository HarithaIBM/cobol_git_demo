@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBSUMRY.
+      *
+      * Period-to-date trend report over COBOLTEST1's cross-run
+      * historical statistics file. Run standalone, after one or
+      * more COBOLTEST1 runs, to see how results have trended.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO HISTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT SUMRPT-FILE ASSIGN TO SUMRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+           COPY HISTREC.
+
+       FD  SUMRPT-FILE
+           RECORDING MODE IS F.
+       01  SUMRPT-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HIST-STATUS     PIC X(2) VALUE "00".
+       01 WS-SUMRPT-STATUS   PIC X(2) VALUE "00".
+       01 WS-HIST-EOF-SW     PIC X(1) VALUE "N".
+           88 WS-HIST-EOF            VALUE "Y".
+
+       01 WS-RUN-COUNT       PIC 9(6) VALUE 0.
+       01 WS-FACT-MIN        PIC 9(8) VALUE 99999999.
+       01 WS-FACT-MAX        PIC 9(8) VALUE 0.
+       01 WS-FACT-SUM        PIC 9(12) VALUE 0.
+       01 WS-FACT-AVG        PIC 9(8) VALUE 0.
+       01 WS-COUNTER-SUM     PIC 9(10) VALUE 0.
+       01 WS-COUNTER-AVG     PIC 9(8) VALUE 0.
+
+       01 SUM-HEADER-1       PIC X(80)
+           VALUE "COBSUMRY - PERIOD-TO-DATE FACTORIAL RUN SUMMARY".
+
+       01 SUM-DETAIL-LINE.
+           05 FILLER             PIC X(18) VALUE "RUNS IN PERIOD: ".
+           05 SUM-RUN-COUNT      PIC ZZZZZ9.
+
+       01 SUM-FACT-LINE.
+           05 FILLER             PIC X(11) VALUE "MIN FACT: ".
+           05 SUM-FACT-MIN       PIC ZZZZZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE "MAX FACT: ".
+           05 SUM-FACT-MAX       PIC ZZZZZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(11) VALUE "AVG FACT: ".
+           05 SUM-FACT-AVG       PIC ZZZZZZZ9.
+
+       01 SUM-ITER-LINE.
+           05 FILLER             PIC X(26) VALUE
+               "AVG ITERATIONS PER RUN: ".
+           05 SUM-COUNTER-AVG    PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           DISPLAY "COBSUMRY - building period-to-date trend report"
+
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-STATUS = "00"
+               PERFORM READ-HIST-RECORD
+               PERFORM UNTIL WS-HIST-EOF
+                   PERFORM ACCUMULATE-STATISTICS
+                   PERFORM READ-HIST-RECORD
+               END-PERFORM
+               CLOSE HIST-FILE
+               PERFORM WRITE-SUMMARY-REPORT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "  No historical statistics file found - "
+                   "nothing to summarize"
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           DISPLAY "COBSUMRY complete"
+           STOP RUN.
+
+       READ-HIST-RECORD.
+           READ HIST-FILE
+               AT END
+                   SET WS-HIST-EOF TO TRUE
+           END-READ.
+
+       ACCUMULATE-STATISTICS.
+           ADD 1 TO WS-RUN-COUNT
+           ADD HIST-FACTORIAL TO WS-FACT-SUM
+           ADD HIST-COUNTER TO WS-COUNTER-SUM
+           IF HIST-FACTORIAL < WS-FACT-MIN
+               MOVE HIST-FACTORIAL TO WS-FACT-MIN
+           END-IF
+           IF HIST-FACTORIAL > WS-FACT-MAX
+               MOVE HIST-FACTORIAL TO WS-FACT-MAX
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           IF WS-RUN-COUNT > 0
+               DIVIDE WS-FACT-SUM BY WS-RUN-COUNT
+                   GIVING WS-FACT-AVG
+               DIVIDE WS-COUNTER-SUM BY WS-RUN-COUNT
+                   GIVING WS-COUNTER-AVG
+           ELSE
+               MOVE 0 TO WS-FACT-MIN
+           END-IF
+
+           OPEN OUTPUT SUMRPT-FILE
+           MOVE SUM-HEADER-1 TO SUMRPT-RECORD
+           WRITE SUMRPT-RECORD
+
+           MOVE WS-RUN-COUNT TO SUM-RUN-COUNT
+           MOVE SUM-DETAIL-LINE TO SUMRPT-RECORD
+           WRITE SUMRPT-RECORD
+
+           MOVE WS-FACT-MIN TO SUM-FACT-MIN
+           MOVE WS-FACT-MAX TO SUM-FACT-MAX
+           MOVE WS-FACT-AVG TO SUM-FACT-AVG
+           MOVE SUM-FACT-LINE TO SUMRPT-RECORD
+           WRITE SUMRPT-RECORD
+
+           MOVE WS-COUNTER-AVG TO SUM-COUNTER-AVG
+           MOVE SUM-ITER-LINE TO SUMRPT-RECORD
+           WRITE SUMRPT-RECORD
+
+           CLOSE SUMRPT-FILE
+
+           DISPLAY "  Runs summarized: " WS-RUN-COUNT
+           DISPLAY "  Min factorial:   " WS-FACT-MIN
+           DISPLAY "  Max factorial:   " WS-FACT-MAX
+           DISPLAY "  Avg factorial:   " WS-FACT-AVG
+           DISPLAY "  Avg iterations:  " WS-COUNTER-AVG.
